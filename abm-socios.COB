@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Alta/baja/modificacion de socios sobre arch.dat
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABM-SOCIOS IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT prov-loc ASSIGN TO "..\provloc.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is pl-clave
+           FILE STATUS is ws-pl-fs.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       fd  prov-loc.
+       01  pl-reg.
+           03 pl-clave.
+               05 pl-provincia pic x(12).
+               05 pl-localidad pic x(12).
+       WORKING-STORAGE SECTION.
+       77  w-opcion pic 9.
+           88 salir value 4.
+       77  w-encontrado pic 9.
+           88 socio-encontrado value 1.
+       77  w-prov-loc-ok pic 9.
+           88 prov-loc-valida value 1.
+       77  ws-pl-fs pic xx.
+       77  w-pl-disp pic 9 value 0.
+           88 prov-loc-disponible value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO-ABM.
+           PERFORM with test after UNTIL salir
+               PERFORM 200-MENU
+               PERFORM 300-PROCESO-MENU
+           END-PERFORM.
+           PERFORM 400-FIN-ABM.
+           GOBACK.
+
+       100-INICIO-ABM.
+           OPEN I-O socios.
+           OPEN INPUT prov-loc.
+           MOVE 0 TO w-pl-disp.
+           IF ws-pl-fs = "00"
+               MOVE 1 TO w-pl-disp
+           ELSE
+               display "provloc.dat no disponible, sin validar"
+           END-IF.
+
+       200-MENU.
+           PERFORM 230-MOSTRAR-OPCIONES.
+           ACCEPT w-opcion.
+
+       230-MOSTRAR-OPCIONES.
+           display "1 - Alta de socio".
+           display "2 - Modificacion de socio".
+           display "3 - Baja de socio".
+           display "4 - Salir".
+
+       300-PROCESO-MENU.
+           EVALUATE w-opcion
+               WHEN 1 PERFORM 500-ALTA-SOCIO
+               WHEN 2 PERFORM 600-MODIFICAR-SOCIO
+               WHEN 3 PERFORM 700-BAJA-SOCIO
+               WHEN 4 NEXT SENTENCE
+           END-EVALUATE.
+
+       360-PIDO-NUM.
+           display "Ingrese un nro de socio"
+           accept soc-nro.
+
+       363-BUSCO-SOCIO.
+           MOVE 0 TO w-encontrado.
+           READ SOCIOS INVALID KEY
+                           display "Numero no encontrado"
+                        NOT INVALID KEY
+                           MOVE 1 TO w-encontrado
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * ALTA
+      * ----------------------------------------------------------------
+       500-ALTA-SOCIO.
+           PERFORM 360-PIDO-NUM.
+           IF soc-nro = 0
+               display "Numero de socio invalido"
+           ELSE
+               PERFORM 510-PIDO-DATOS-SOCIO
+               IF prov-loc-valida
+                   WRITE soc-reg
+                       INVALID KEY
+                           display "Ya existe un socio con ese numero"
+                       NOT INVALID KEY
+                           display "Alta registrada"
+                   END-WRITE
+               ELSE
+                   display "Alta rechazada por prov/loc invalida"
+               END-IF
+           END-IF.
+
+       510-PIDO-DATOS-SOCIO.
+           display "Nombre"
+           accept soc-nom.
+           display "Apellido"
+           accept soc-apell.
+           display "Telefono"
+           accept soc-tel.
+           display "Provincia"
+           accept soc-provincia.
+           display "Localidad"
+           accept soc-localidad.
+           display "Calle"
+           accept soc-calle.
+           display "Numero de calle"
+           accept soc-nro-calle.
+           PERFORM 520-VALIDAR-PROV-LOC.
+
+       520-VALIDAR-PROV-LOC.
+           MOVE 0 TO w-prov-loc-ok.
+           IF prov-loc-disponible
+               MOVE soc-provincia TO pl-provincia
+               MOVE soc-localidad TO pl-localidad
+               READ prov-loc INVALID KEY
+                               display "Prov/localidad no reconocida"
+                            NOT INVALID KEY
+                               MOVE 1 TO w-prov-loc-ok
+               END-READ
+           ELSE
+               MOVE 1 TO w-prov-loc-ok
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * MODIFICACION
+      * ----------------------------------------------------------------
+       600-MODIFICAR-SOCIO.
+           PERFORM 360-PIDO-NUM.
+           IF soc-nro = 0
+               display "Numero de socio invalido"
+           ELSE
+               PERFORM 363-BUSCO-SOCIO
+               IF socio-encontrado
+                   PERFORM 510-PIDO-DATOS-SOCIO
+                   IF prov-loc-valida
+                       REWRITE soc-reg
+                           INVALID KEY
+                               display "No se pudo modificar el socio"
+                           NOT INVALID KEY
+                               display "Modificacion registrada"
+                       END-REWRITE
+                   ELSE
+                       display "Modif. rechazada, prov/loc invalida"
+                   END-IF
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * BAJA
+      * ----------------------------------------------------------------
+       700-BAJA-SOCIO.
+           PERFORM 360-PIDO-NUM.
+           PERFORM 363-BUSCO-SOCIO.
+           IF socio-encontrado
+               DELETE socios
+                   INVALID KEY
+                       display "No se pudo dar de baja el socio"
+                   NOT INVALID KEY
+                       display "Baja registrada"
+               END-DELETE
+           END-IF.
+
+       400-FIN-ABM.
+           CLOSE SOCIOS.
+           IF prov-loc-disponible
+               CLOSE prov-loc
+           END-IF.
+
+       END PROGRAM ABM-SOCIOS.
