@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ALTERNATIVA IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -13,7 +13,10 @@
            ORGANIZATION INDEXED
            ACCESS MODE is DYNAMIC
            record KEY is soc-nro
-           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT OPTIONAL audit-log ASSIGN TO "..\audit.log"
+           ORGANIZATION SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        fd  socios.
@@ -27,6 +30,13 @@
            03 soc-localidad pic x(12).
            03 soc-calle pic x(12).
            03 soc-nro-calle pic 9(4).
+       fd  audit-log.
+       01  audit-reg.
+           03 au-tipo pic x(8).
+           03 au-valor pic x(10).
+           03 au-fecha pic 9(8).
+           03 au-hora pic 9(8).
+           03 au-estado pic x(15).
        WORKING-STORAGE SECTION.
        01  lin-soc.
            03 filler pic x(14) value "NUMERO SOCIO:".
@@ -68,11 +78,20 @@
        77  nom-ant pic x(10).
        77  w-opcion pic 9.
            88 salir value 3.
+       77  tel-ant pic 9(10).
        77  w-cont pic 9 value zero.
-       77  w-i pic 99.
+       77  w-i pic 9(4).
        77  soc-ant pic 999.
+       77  w-nro-elegido pic 999.
+       77  w-pagina-cont pic 99.
+       77  w-continuar pic x.
+       77  w-resp pic x.
+       77  w-audit-tipo pic x(8).
+       77  w-audit-valor pic x(10).
+       77  w-audit-estado pic x(15).
+       77  w-plen pic 99.
        01  tabla-socios.
-           03 largo pic 99.
+           03 largo pic 9(4).
            03 vec-soc OCCURS 1 to 9999 DEPENDING on largo value zeros.
                05 vec-soc-nro pic 999.
                05 vec-soc-nombre pic x(10).
@@ -85,10 +104,11 @@
                PERFORM 300-PROCESO-MENU
            END-PERFORM.
            PERFORM 400-FIN-BUSQUEDA.
-           STOP RUN.
+           GOBACK.
 
        100-INICIO-BUSQUEDA.
            OPEN INPUT socios.
+           OPEN EXTEND audit-log.
 
        200-MENU.
            PERFORM 230-MOSTRAR-OPCIONES.
@@ -98,12 +118,14 @@
            display "1 - Buscar por n?mero de socio".
            display "2 - Buscar por nombre de socio".
            display "3 - Salir".
+           display "4 - Buscar por telefono de socio".
 
        300-PROCESO-MENU.
            EVALUATE w-opcion
                WHEN 1 PERFORM 330-LEER-POR-NUM thru 330-F-LEER-POR-NUM
                WHEN 2 PERFORM 350-LEER-POR-NOM
                WHEN 3 NEXT SENTENCE
+               WHEN 4 PERFORM 380-LEER-POR-TEL
            END-EVALUATE.
 
        330-LEER-POR-NUM.
@@ -111,9 +133,17 @@
            PERFORM 363-BUSCO-SOCIO.
            PERFORM 335-MOSTRAR-DATOS.
        363-BUSCO-SOCIO.
+           MOVE "NUMERO" TO w-audit-tipo.
+           MOVE soc-nro TO w-audit-valor.
            READ SOCIOS INVALID KEY
                            display "Numero no encontrado"
-                           GO TO 330-F-LEER-POR-NUM.
+                           MOVE "NO ENCONTRADO" TO w-audit-estado
+                           PERFORM 410-REGISTRAR-AUDITORIA
+                           GO TO 330-F-LEER-POR-NUM
+                        NOT INVALID KEY
+                           MOVE "ENCONTRADO" TO w-audit-estado
+                           PERFORM 410-REGISTRAR-AUDITORIA
+           END-READ.
        330-F-LEER-POR-NUM.
            EXIT.
 
@@ -139,28 +169,53 @@
 
        350-LEER-POR-NOM.
            move zeros to sen.
+           move zeros to largo.
            PERFORM 355-PIDO-NOMBRE.
+           PERFORM 356-CALCULAR-LARGO-NOMBRE.
            move nom-ant to soc-nom.
-           START SOCIOS KEY IS = soc-nom INVALID KEY
+           START SOCIOS KEY IS NOT < soc-nom INVALID KEY
                            display "Nombre no encontrado"
                         NOT INVALID KEY
                            PERFORM 359-PROCESAR-SOCIO.
+           MOVE "NOMBRE" TO w-audit-tipo.
+           MOVE nom-ant TO w-audit-valor.
+           IF largo > zero
+               MOVE "ENCONTRADO" TO w-audit-estado
+           ELSE
+               MOVE "NO ENCONTRADO" TO w-audit-estado
+           END-IF.
+           PERFORM 410-REGISTRAR-AUDITORIA.
 
            355-PIDO-NOMBRE.
-           display "Ingrese nombre".
+           display "Ingrese nombre (puede ser parcial)".
            accept nom-ant.
 
+       356-CALCULAR-LARGO-NOMBRE.
+           MOVE 10 TO w-plen.
+           PERFORM VARYING w-plen FROM 10 BY -1
+                   UNTIL w-plen = zero
+                      OR nom-ant(w-plen:1) NOT = space
+           END-PERFORM.
+           IF w-plen = zero
+               MOVE 10 TO w-plen
+           END-IF.
+
        357-LEER-SOCIOS.
            READ SOCIOS NEXT AT END move 1 to sen.
 
        359-PROCESAR-SOCIO.
            PERFORM 357-LEER-SOCIOS
-           PERFORM UNTIL fin-de-archivo OR soc-nom NOT = nom-ant
+           PERFORM UNTIL fin-de-archivo
+                   OR soc-nom(1:w-plen) NOT = nom-ant(1:w-plen)
                    PERFORM 362-ARMAR-VECTOR
                    PERFORM 357-LEER-SOCIOS
       *             add 1 to w-cont
            END-PERFORM.
-           PERFORM 370-ELEGIR-CODIGO.
+           IF largo > zero
+               PERFORM 370-ELEGIR-CODIGO
+           ELSE
+               display "Nombre no encontrado"
+           END-IF.
        362-ARMAR-VECTOR.
            MOVE soc-nro TO vec-soc-nro(largo).
            MOVE soc-nom TO vec-soc-nombre(largo).
@@ -169,6 +224,28 @@
 
       *     DISPLAY "Numero socio: ",soc-nro," Nombre: ",soc-nom.
 
+       380-LEER-POR-TEL.
+           move zeros to sen.
+           move zeros to largo.
+           PERFORM 385-PIDO-TELEFONO.
+           move tel-ant to soc-tel.
+           START SOCIOS KEY IS = soc-tel INVALID KEY
+                           display "Telefono no encontrado"
+                        NOT INVALID KEY
+                           PERFORM 389-PROCESAR-SOCIO-TEL.
+
+           385-PIDO-TELEFONO.
+           display "Ingrese telefono".
+           accept tel-ant.
+
+       389-PROCESAR-SOCIO-TEL.
+           PERFORM 357-LEER-SOCIOS
+           PERFORM UNTIL fin-de-archivo OR soc-tel NOT = tel-ant
+                   PERFORM 362-ARMAR-VECTOR
+                   PERFORM 357-LEER-SOCIOS
+           END-PERFORM.
+           PERFORM 370-ELEGIR-CODIGO.
+
        360-PIDO-NUM.
            display "Ingrese un nro de socio"
            accept soc-nro.
@@ -178,12 +255,47 @@
                 PERFORM 363-BUSCO-SOCIO
                 PERFORM 345-MOSTRAR-RESTO
            ELSE
-               PERFORM VARYING w-i from 1 by 1 until w-i > largo
+               MOVE zero TO w-pagina-cont
+               MOVE "S" TO w-continuar
+               PERFORM VARYING w-i from 1 by 1
+                       until w-i > largo OR w-continuar = "N"
                   DISPLAY vec-soc(w-i)
+                  ADD 1 TO w-pagina-cont
+                  IF w-pagina-cont = 15 AND w-i < largo
+                      MOVE zero TO w-pagina-cont
+                      PERFORM 374-MAS-O-SALIR
+                  END-IF
                END-PERFORM
+               PERFORM 372-ELEGIR-DE-LISTA
+           END-IF.
+
+       374-MAS-O-SALIR.
+           display "-- mas (M) / salir (S) --"
+           accept w-resp.
+           IF w-resp = "S" OR w-resp = "s"
+               MOVE "N" TO w-continuar
+           END-IF.
+
+       372-ELEGIR-DE-LISTA.
+           display "Ingrese el numero de socio a ver (0 para salir)"
+           accept w-nro-elegido.
+           IF w-nro-elegido NOT = zeros
+               MOVE w-nro-elegido TO soc-nro
+               PERFORM 363-BUSCO-SOCIO
+               PERFORM 335-MOSTRAR-DATOS
            END-IF.
 
        400-FIN-BUSQUEDA.
            CLOSE SOCIOS.
+           CLOSE audit-log.
+
+       410-REGISTRAR-AUDITORIA.
+           MOVE spaces TO audit-reg.
+           MOVE w-audit-tipo TO au-tipo.
+           MOVE w-audit-valor TO au-valor.
+           ACCEPT au-fecha FROM DATE YYYYMMDD.
+           ACCEPT au-hora FROM TIME.
+           MOVE w-audit-estado TO au-estado.
+           WRITE audit-reg.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM ALTERNATIVA.
