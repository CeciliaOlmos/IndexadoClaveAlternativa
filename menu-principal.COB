@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Menu principal, invoca a los demas programas del sistema
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  w-opcion pic 99.
+           88 salir value 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM with test after UNTIL salir
+               PERFORM 200-MENU
+               PERFORM 300-PROCESO-MENU
+           END-PERFORM.
+           STOP RUN.
+
+       200-MENU.
+           PERFORM 230-MOSTRAR-OPCIONES.
+           ACCEPT w-opcion.
+
+       230-MOSTRAR-OPCIONES.
+           display "1  - Busqueda de socios (numero/nombre/telefono)".
+           display "2  - Navegar socios desde un numero".
+           display "3  - Listado completo de socios".
+           display "4  - Alta/baja/modificacion de socios".
+           display "5  - Informe por provincia/localidad".
+           display "6  - Reorganizar arch.dat".
+           display "7  - Registrar pago de cuota".
+           display "8  - Informe de socios morosos".
+           display "9  - Exportar socios a CSV".
+           display "10 - Resumen estadistico de socios".
+           display "99 - Salir".
+
+       300-PROCESO-MENU.
+           EVALUATE w-opcion
+               WHEN 1  CALL "ALTERNATIVA"
+               WHEN 2  CALL "LEE-INDEX"
+               WHEN 3  CALL "LEE-TODO"
+               WHEN 4  CALL "ABM-SOCIOS"
+               WHEN 5  CALL "REPORTE-PROVINCIA"
+               WHEN 6  CALL "REORG-SOCIOS"
+               WHEN 7  CALL "CUOTAS"
+               WHEN 8  CALL "MORA-SOCIOS"
+               WHEN 9  CALL "EXPORT-SOCIOS"
+               WHEN 10 CALL "STATS-SOCIOS"
+               WHEN 99 NEXT SENTENCE
+               WHEN OTHER display "Opcion invalida"
+           END-EVALUATE.
+
+       END PROGRAM MENU-PRINCIPAL.
