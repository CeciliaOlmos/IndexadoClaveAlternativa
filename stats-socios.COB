@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Resumen estadistico mensual de socios
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATS-SOCIOS IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT orden-stats ASSIGN TO "..\orden-stats.tmp"
+           ORGANIZATION SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       SD  orden-stats.
+       01  orden-stats-reg.
+           03 os-provincia pic x(12).
+           03 os-localidad pic x(12).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88  fin-de-archivo value 1.
+       77  w-provincia-ant pic x(12) value spaces.
+       77  w-localidad-ant pic x(12) value spaces.
+       77  w-cont-localidad pic 9(4) value zero.
+       77  w-cont-provincia pic 9(4) value zero.
+       77  w-cont-total pic 9(4) value zero.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           display "RESUMEN ESTADISTICO DE SOCIOS".
+           SORT orden-stats
+               ON ASCENDING KEY os-provincia os-localidad
+               INPUT PROCEDURE 700-CARGAR-ORDEN
+               OUTPUT PROCEDURE 800-EMITIR-RESUMEN.
+           display "TOTAL GENERAL DE SOCIOS: " w-cont-total.
+           GOBACK.
+
+       700-CARGAR-ORDEN.
+           OPEN INPUT socios.
+           move zero to sen.
+           PERFORM UNTIL fin-de-archivo
+               READ socios NEXT AT END move 1 to sen
+                   NOT AT END
+                       IF NOT no-quiere-mas
+                           MOVE soc-provincia TO os-provincia
+                           MOVE soc-localidad TO os-localidad
+                           RELEASE orden-stats-reg
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE socios.
+
+       800-EMITIR-RESUMEN.
+           move zero to sen.
+           RETURN orden-stats AT END move 1 to sen.
+           PERFORM UNTIL fin-de-archivo
+               PERFORM 810-CONTROL-BREAK
+               RETURN orden-stats AT END move 1 to sen
+           END-PERFORM.
+           PERFORM 850-CERRAR-RESUMEN.
+
+       810-CONTROL-BREAK.
+           IF os-provincia NOT = w-provincia-ant
+               PERFORM 830-CORTE-LOCALIDAD
+               PERFORM 840-CORTE-PROVINCIA
+               MOVE os-provincia TO w-provincia-ant
+               MOVE spaces TO w-localidad-ant
+               display "PROVINCIA: " os-provincia
+           END-IF.
+           IF os-localidad NOT = w-localidad-ant
+               PERFORM 830-CORTE-LOCALIDAD
+               MOVE os-localidad TO w-localidad-ant
+           END-IF.
+           ADD 1 TO w-cont-localidad w-cont-provincia w-cont-total.
+
+       830-CORTE-LOCALIDAD.
+           IF w-cont-localidad NOT = zero
+               display "    " w-localidad-ant ": " w-cont-localidad
+               MOVE zero TO w-cont-localidad
+           END-IF.
+
+       840-CORTE-PROVINCIA.
+           IF w-cont-provincia NOT = zero
+               display "  TOTAL " w-provincia-ant ": " w-cont-provincia
+               MOVE zero TO w-cont-provincia
+           END-IF.
+
+       850-CERRAR-RESUMEN.
+           PERFORM 830-CORTE-LOCALIDAD.
+           PERFORM 840-CORTE-PROVINCIA.
+
+       END PROGRAM STATS-SOCIOS.
