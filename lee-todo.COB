@@ -1,11 +1,11 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Listado completo de socios, paginado y con encabezado
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. LEE-TODO IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -13,28 +13,78 @@
            ORGANIZATION INDEXED
            ACCESS MODE is SEQUENTIAL
            record KEY is soc-nro
-           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
        fd  socios.
        01  soc-reg.
            03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
            03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
        WORKING-STORAGE SECTION.
        77  sen pic 9 value 0.
+       77  w-fecha pic 9(8).
+       77  w-pagina pic 999 value zero.
+       77  w-linea-cont pic 99 value zero.
+       77  w-lineas-por-pagina pic 99 value 20.
+       01  lin-encabezado-1 pic x(40)
+               value "LISTADO DE SOCIOS".
+       01  lin-encabezado-2.
+           03 filler pic x(7) value "FECHA: ".
+           03 le-fecha pic 9999/99/99.
+           03 filler pic x(10) value spaces.
+           03 filler pic x(7) value "PAGINA:".
+           03 le-pagina pic zz9.
+       01  lin-columnas pic x(20) value "NUMERO   NOMBRE".
+       01  lin-separador pic x(20) value all "-".
+       01  lin-detalle.
+           03 ld-nro pic zzz.
+           03 filler pic x(3) value spaces.
+           03 ld-nombre pic x(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN input socios.
+           ACCEPT w-fecha FROM DATE YYYYMMDD.
            perform leo.
            perform until sen = 1
-               display "n?mero: ", soc-nro
-               display "nombre: ", soc-nom
+               IF w-linea-cont = zero
+                   PERFORM 100-ENCABEZADO
+               END-IF
+               PERFORM 200-IMPRIMIR-DETALLE
                perform leo
             END-PERFORM.
             close socios.
-            STOP RUN.
+            GOBACK.
+
+       100-ENCABEZADO.
+           ADD 1 TO w-pagina.
+           MOVE w-fecha TO le-fecha.
+           MOVE w-pagina TO le-pagina.
+           DISPLAY " ".
+           DISPLAY lin-encabezado-1.
+           DISPLAY lin-encabezado-2.
+           DISPLAY " ".
+           DISPLAY lin-columnas.
+           DISPLAY lin-separador.
+
+       200-IMPRIMIR-DETALLE.
+           MOVE soc-nro TO ld-nro.
+           MOVE soc-nom TO ld-nombre.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-linea-cont.
+           IF w-linea-cont >= w-lineas-por-pagina
+               MOVE zero TO w-linea-cont
+           END-IF.
+
        leo.
            read socios at end move 1 to sen.
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM LEE-TODO.
