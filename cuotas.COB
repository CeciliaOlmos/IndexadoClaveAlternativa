@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Alta de pagos de cuotas de socios
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUOTAS IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT cuotas ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is cuo-clave
+           FILE STATUS is ws-cuo-fs.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       fd  cuotas.
+       01  cuota-reg.
+           03 cuo-clave.
+               05 cuo-nro pic 999.
+               05 cuo-periodo pic 9(6).
+           03 cuo-fecha-pago pic 9(8).
+           03 cuo-importe pic 9(6)v99.
+       WORKING-STORAGE SECTION.
+       77  w-opcion pic 9.
+           88 salir value 2.
+       77  w-encontrado pic 9.
+           88 socio-encontrado value 1.
+       77  ws-cuo-fs pic xx.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT socios.
+           PERFORM 100-ABRIR-CUOTAS.
+           PERFORM with test after UNTIL salir
+               PERFORM 200-MENU
+               PERFORM 300-PROCESO-MENU
+           END-PERFORM.
+           CLOSE socios.
+           CLOSE cuotas.
+           GOBACK.
+
+       100-ABRIR-CUOTAS.
+           OPEN I-O cuotas.
+           IF ws-cuo-fs NOT = "00"
+               OPEN OUTPUT cuotas
+               CLOSE cuotas
+               OPEN I-O cuotas
+           END-IF.
+
+       200-MENU.
+           display "1 - Registrar pago de cuota".
+           display "2 - Salir".
+           ACCEPT w-opcion.
+
+       300-PROCESO-MENU.
+           EVALUATE w-opcion
+               WHEN 1 PERFORM 500-REGISTRAR-PAGO
+               WHEN 2 NEXT SENTENCE
+           END-EVALUATE.
+
+       500-REGISTRAR-PAGO.
+           display "Ingrese numero de socio".
+           accept cuo-nro.
+           MOVE cuo-nro TO soc-nro.
+           MOVE 0 TO w-encontrado.
+           READ socios INVALID KEY
+                           display "El socio no existe"
+                        NOT INVALID KEY
+                           MOVE 1 TO w-encontrado
+           END-READ.
+           IF socio-encontrado
+               display "Ingrese periodo (AAAAMM)"
+               accept cuo-periodo
+               display "Ingrese fecha de pago (AAAAMMDD)"
+               accept cuo-fecha-pago
+               display "Ingrese importe"
+               accept cuo-importe
+               WRITE cuota-reg
+                   INVALID KEY
+                       display "Ya existe un pago para ese periodo"
+                   NOT INVALID KEY
+                       display "Pago registrado"
+               END-WRITE
+           END-IF.
+
+       END PROGRAM CUOTAS.
