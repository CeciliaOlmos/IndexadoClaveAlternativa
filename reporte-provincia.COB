@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Informe de socios agrupados por provincia y localidad
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-PROVINCIA IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT orden-prov ASSIGN TO "..\orden-prov.tmp"
+           ORGANIZATION SEQUENTIAL.
+           SELECT rep-prov ASSIGN TO "..\rep-prov.txt"
+           ORGANIZATION SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       SD  orden-prov.
+       01  orden-prov-reg.
+           03 op-provincia pic x(12).
+           03 op-localidad pic x(12).
+           03 op-nro pic 999.
+       fd  rep-prov.
+       01  rep-prov-lin pic x(80).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88  fin-de-archivo value 1.
+       77  w-provincia-ant pic x(12) value spaces.
+       77  w-localidad-ant pic x(12) value spaces.
+       77  w-cont-localidad pic 9(4) value zero.
+       77  w-cont-provincia pic 9(4) value zero.
+       77  w-cont-total pic 9(4) value zero.
+       01  lin-provincia.
+           03 filler pic x(11) value "PROVINCIA: ".
+           03 lp-provincia pic x(12) value spaces.
+       01  lin-localidad.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(11) value "LOCALIDAD: ".
+           03 ll-localidad pic x(12) value spaces.
+           03 filler pic x(4) value spaces.
+           03 filler pic x(9) value "SOCIOS: ".
+           03 ll-cant pic zzz9.
+       01  lin-subtotal-prov.
+           03 filler pic x(9) value "TOTAL EN ".
+           03 lsp-provincia pic x(12) value spaces.
+           03 filler pic x(2) value ": ".
+           03 lsp-cant pic zzz9.
+       01  lin-total.
+           03 filler pic x(20) value "TOTAL DE SOCIOS: ".
+           03 lt-cant pic zzz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT orden-prov
+               ON ASCENDING KEY op-provincia op-localidad
+               INPUT PROCEDURE 700-CARGAR-ORDEN
+               OUTPUT PROCEDURE 800-EMITIR-INFORME.
+           GOBACK.
+
+       700-CARGAR-ORDEN.
+           OPEN INPUT socios.
+           move zero to sen.
+           PERFORM UNTIL fin-de-archivo
+               READ socios NEXT AT END move 1 to sen
+                   NOT AT END
+                       IF NOT no-quiere-mas
+                           MOVE soc-provincia TO op-provincia
+                           MOVE soc-localidad TO op-localidad
+                           MOVE soc-nro TO op-nro
+                           RELEASE orden-prov-reg
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE socios.
+
+       800-EMITIR-INFORME.
+           OPEN OUTPUT rep-prov.
+           move zero to sen.
+           RETURN orden-prov AT END move 1 to sen.
+           PERFORM UNTIL fin-de-archivo
+               PERFORM 810-CONTROL-BREAK
+               RETURN orden-prov AT END move 1 to sen
+           END-PERFORM.
+           PERFORM 850-CERRAR-INFORME.
+           CLOSE rep-prov.
+
+       810-CONTROL-BREAK.
+           IF op-provincia NOT = w-provincia-ant
+               PERFORM 830-CORTE-LOCALIDAD
+               PERFORM 840-CORTE-PROVINCIA
+               MOVE op-provincia TO w-provincia-ant
+               MOVE spaces TO w-localidad-ant
+               MOVE op-provincia TO lp-provincia
+               MOVE lin-provincia TO rep-prov-lin
+               WRITE rep-prov-lin
+           END-IF.
+           IF op-localidad NOT = w-localidad-ant
+               PERFORM 830-CORTE-LOCALIDAD
+               MOVE op-localidad TO w-localidad-ant
+           END-IF.
+           ADD 1 TO w-cont-localidad w-cont-provincia w-cont-total.
+
+       830-CORTE-LOCALIDAD.
+           IF w-cont-localidad NOT = zero
+               MOVE w-localidad-ant TO ll-localidad
+               MOVE w-cont-localidad TO ll-cant
+               MOVE spaces TO rep-prov-lin
+               MOVE lin-localidad TO rep-prov-lin
+               WRITE rep-prov-lin
+               MOVE zero TO w-cont-localidad
+           END-IF.
+
+       840-CORTE-PROVINCIA.
+           IF w-cont-provincia NOT = zero
+               MOVE w-provincia-ant TO lsp-provincia
+               MOVE w-cont-provincia TO lsp-cant
+               MOVE spaces TO rep-prov-lin
+               MOVE lin-subtotal-prov TO rep-prov-lin
+               WRITE rep-prov-lin
+               MOVE zero TO w-cont-provincia
+           END-IF.
+
+       850-CERRAR-INFORME.
+           PERFORM 830-CORTE-LOCALIDAD.
+           PERFORM 840-CORTE-PROVINCIA.
+           MOVE w-cont-total TO lt-cant
+           MOVE spaces TO rep-prov-lin
+           MOVE lin-total TO rep-prov-lin
+           WRITE rep-prov-lin.
+
+       END PROGRAM REPORTE-PROVINCIA.
