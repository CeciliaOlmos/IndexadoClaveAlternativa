@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Exportacion de socios a CSV para la casa de mailing
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-SOCIOS IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT export-csv ASSIGN TO "..\export-socios.csv"
+           ORGANIZATION SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       fd  export-csv.
+       01  export-csv-lin pic x(80).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       01  lin-csv.
+           03 lc-nom pic x(10).
+           03 filler pic x value ",".
+           03 lc-apell pic x(10).
+           03 filler pic x value ",".
+           03 lc-provincia pic x(12).
+           03 filler pic x value ",".
+           03 lc-localidad pic x(12).
+           03 filler pic x value ",".
+           03 lc-calle pic x(12).
+           03 filler pic x value ",".
+           03 lc-nro-calle pic zzz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT socios.
+           OPEN OUTPUT export-csv.
+           perform leo.
+           perform until sen = 1
+               IF NOT no-quiere-mas
+                   PERFORM 200-EXPORTAR-REGISTRO
+               END-IF
+               perform leo
+           END-PERFORM.
+           CLOSE socios.
+           CLOSE export-csv.
+           GOBACK.
+
+       200-EXPORTAR-REGISTRO.
+           MOVE soc-nom TO lc-nom.
+           MOVE soc-apell TO lc-apell.
+           MOVE soc-provincia TO lc-provincia.
+           MOVE soc-localidad TO lc-localidad.
+           MOVE soc-calle TO lc-calle.
+           MOVE soc-nro-calle TO lc-nro-calle.
+           MOVE lin-csv TO export-csv-lin.
+           WRITE export-csv-lin.
+
+       leo.
+           read socios at end move 1 to sen.
+
+       END PROGRAM EXPORT-SOCIOS.
