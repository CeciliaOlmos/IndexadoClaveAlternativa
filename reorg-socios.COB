@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Reorganizacion nocturna de arch.dat (indice de socios)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORG-SOCIOS IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT respaldo ASSIGN TO "..\arch.bak"
+           ORGANIZATION SEQUENTIAL.
+           SELECT reorg-log ASSIGN TO "..\reorg.log"
+           ORGANIZATION SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       fd  respaldo.
+       01  respaldo-reg pic x(73).
+       fd  reorg-log.
+       01  reorg-log-lin pic x(80).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88  fin-de-archivo value 1.
+       77  w-cont-antes pic 9(6) value zero.
+       77  w-cont-despues pic 9(6) value zero.
+       01  w-fecha-hora.
+           03 w-fecha pic 9(8).
+           03 w-hora pic 9(8).
+       01  lin-antes.
+           03 filler pic x(30) value "REORG arch.dat - inicio       ".
+           03 la-fecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 la-hora pic 9(8).
+           03 filler pic x(15) value " reg. antes: ".
+           03 la-cont pic zzzzz9.
+       01  lin-despues.
+           03 filler pic x(30) value "REORG arch.dat - fin          ".
+           03 filler pic x(23) value "reg. despues: ".
+           03 ld-cont pic zzzzz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT reorg-log.
+           PERFORM 100-RESPALDAR-Y-CONTAR.
+           PERFORM 200-REGISTRAR-INICIO.
+           PERFORM 300-RECONSTRUIR-INDICE.
+           PERFORM 400-REGISTRAR-FIN.
+           CLOSE reorg-log.
+           GOBACK.
+
+       100-RESPALDAR-Y-CONTAR.
+           OPEN INPUT socios.
+           OPEN OUTPUT respaldo.
+           move zero to sen.
+           PERFORM UNTIL fin-de-archivo
+               READ socios NEXT AT END move 1 to sen
+                   NOT AT END
+                       MOVE soc-reg TO respaldo-reg
+                       WRITE respaldo-reg
+                       ADD 1 TO w-cont-antes
+               END-READ
+           END-PERFORM.
+           CLOSE socios.
+           CLOSE respaldo.
+
+       200-REGISTRAR-INICIO.
+           ACCEPT w-fecha FROM DATE YYYYMMDD.
+           ACCEPT w-hora FROM TIME.
+           MOVE w-fecha TO la-fecha.
+           MOVE w-hora TO la-hora.
+           MOVE w-cont-antes TO la-cont.
+           WRITE reorg-log-lin FROM lin-antes.
+
+       300-RECONSTRUIR-INDICE.
+           OPEN OUTPUT socios.
+           CLOSE socios.
+           OPEN INPUT respaldo.
+           OPEN I-O socios.
+           move zero to sen.
+           move zero to w-cont-despues.
+           PERFORM UNTIL fin-de-archivo
+               READ respaldo AT END move 1 to sen
+                   NOT AT END
+                       MOVE respaldo-reg TO soc-reg
+                       WRITE soc-reg
+                       ADD 1 TO w-cont-despues
+               END-READ
+           END-PERFORM.
+           CLOSE respaldo.
+           CLOSE socios.
+
+       400-REGISTRAR-FIN.
+           MOVE w-cont-despues TO ld-cont.
+           WRITE reorg-log-lin FROM lin-despues.
+
+       END PROGRAM REORG-SOCIOS.
