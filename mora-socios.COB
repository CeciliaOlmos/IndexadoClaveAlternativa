@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Informe de socios morosos (sin cuota paga) de un periodo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MORA-SOCIOS IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios ASSIGN TO "..\arch.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT cuotas ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is cuo-clave
+           FILE STATUS is ws-cuo-fs.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro pic 999.
+               88 no-quiere-mas value 0.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       fd  cuotas.
+       01  cuota-reg.
+           03 cuo-clave.
+               05 cuo-nro pic 999.
+               05 cuo-periodo pic 9(6).
+           03 cuo-fecha-pago pic 9(8).
+           03 cuo-importe pic 9(6)v99.
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88  fin-de-archivo value 1.
+       77  w-periodo pic 9(6).
+       77  ws-cuo-fs pic xx.
+       77  w-cuo-disp pic 9 value 0.
+           88 cuo-disponible value 1.
+       01  lin-moroso.
+           03 filler pic x(14) value "SOCIO MOROSO: ".
+           03 lm-nro pic zzz.
+           03 filler pic x(3) value spaces.
+           03 lm-nombre pic x(10).
+           03 filler pic x(3) value spaces.
+           03 lm-apellido pic x(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           display "Ingrese periodo a controlar (AAAAMM)".
+           accept w-periodo.
+           OPEN INPUT socios.
+           OPEN INPUT cuotas.
+           MOVE 0 TO w-cuo-disp.
+           IF ws-cuo-fs = "00"
+               MOVE 1 TO w-cuo-disp
+           ELSE
+               display "cuotas.dat no disponible, se informan todos"
+           END-IF.
+           move zero to sen.
+           PERFORM UNTIL fin-de-archivo
+               READ socios NEXT AT END move 1 to sen
+                   NOT AT END
+                       IF NOT no-quiere-mas
+                           PERFORM 300-VERIFICAR-PAGO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE socios.
+           IF cuo-disponible
+               CLOSE cuotas
+           END-IF.
+           GOBACK.
+
+       300-VERIFICAR-PAGO.
+           IF cuo-disponible
+               MOVE soc-nro TO cuo-nro
+               MOVE w-periodo TO cuo-periodo
+               READ cuotas INVALID KEY
+                               PERFORM 350-MOSTRAR-MOROSO
+               END-READ
+           ELSE
+               PERFORM 350-MOSTRAR-MOROSO
+           END-IF.
+
+       350-MOSTRAR-MOROSO.
+           MOVE soc-nro TO lm-nro.
+           MOVE soc-nom TO lm-nombre.
+           MOVE soc-apell TO lm-apellido.
+           DISPLAY lin-moroso.
+
+       END PROGRAM MORA-SOCIOS.
