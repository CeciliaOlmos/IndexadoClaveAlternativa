@@ -1,11 +1,11 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Navegacion de socios desde un numero, con checkpoint
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. LEE-INDEX IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -13,7 +13,10 @@
            ORGANIZATION INDEXED
            ACCESS MODE is DYNAMIC
            record KEY is soc-nro
-           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           ALTERNATE record key is soc-nom WITH DUPLICATES
+           ALTERNATE record key is soc-tel WITH DUPLICATES.
+           SELECT OPTIONAL checkpoint ASSIGN TO "..\lee-index.chk"
+           ORGANIZATION SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        fd  socios.
@@ -21,18 +24,56 @@
            03 soc-nro pic 999.
                88 no-quiere-mas value 0.
            03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       fd  checkpoint.
+       01  chk-reg.
+           03 chk-nro pic 999.
        WORKING-STORAGE SECTION.
        77  sen pic 9.
            88  fin-de-archivo value 1.
        77  aux pic 999.
+       77  w-hay-checkpoint pic 9 value 0.
+       77  w-chk-nro pic 999.
+       77  w-cont-chk pic 99 value zero.
+       77  w-resp pic x.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN input socios.
-           perform pido.
+           perform 900-verificar-checkpoint.
            perform ciclo-general thru fin-ciclo-general
                    until no-quiere-mas.
+           perform 920-limpiar-checkpoint.
            close socios.
-           STOP RUN.
+           GOBACK.
+
+       900-verificar-checkpoint.
+           MOVE 0 TO w-hay-checkpoint.
+           OPEN INPUT checkpoint.
+           READ checkpoint AT END
+                   MOVE 0 TO w-hay-checkpoint
+               NOT AT END
+                   MOVE 1 TO w-hay-checkpoint
+                   MOVE chk-nro TO w-chk-nro
+           END-READ.
+           CLOSE checkpoint.
+           IF w-hay-checkpoint = 1
+               display "Punto de control en el socio " w-chk-nro
+               display "Retomar desde ahi? (S/N)"
+               accept w-resp
+               IF w-resp = "S" OR w-resp = "s"
+                   MOVE w-chk-nro TO soc-nro
+               ELSE
+                   perform pido
+               END-IF
+           ELSE
+               perform pido
+           END-IF.
+
        pido.
            display "ingrese un nro, x fin 0".
            accept soc-nro.
@@ -45,6 +86,11 @@
            perform until fin-de-archivo
                    display "n?mero: ", soc-nro
                    display "nombre: ", soc-nom
+                   ADD 1 TO w-cont-chk
+                   IF w-cont-chk >= 10
+                       PERFORM 910-grabar-checkpoint
+                       MOVE zero TO w-cont-chk
+                   END-IF
                    read socios NEXT at end move 1 to sen
                    END-READ
            END-PERFORM.
@@ -52,4 +98,15 @@
            perform pido.
        fin-ciclo-general.
            exit.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       910-grabar-checkpoint.
+           MOVE soc-nro TO chk-nro.
+           OPEN OUTPUT checkpoint.
+           WRITE chk-reg.
+           CLOSE checkpoint.
+
+       920-limpiar-checkpoint.
+           OPEN OUTPUT checkpoint.
+           CLOSE checkpoint.
+
+       END PROGRAM LEE-INDEX.
